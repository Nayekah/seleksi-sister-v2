@@ -4,111 +4,379 @@ IDENTIFICATION DIVISION.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT IN-FILE ASSIGN TO "input.txt".
+           SELECT IN-FILE ASSIGN TO "input.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
            SELECT ACC-FILE ASSIGN TO "accounts.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT TMP-FILE ASSIGN TO "temp.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TMP-FILE-STATUS.
            SELECT OUT-FILE ASSIGN TO "output.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LEDGER-FILE ASSIGN TO "ledger.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RECON-FILE ASSIGN TO "recon.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "interest_checkpoint.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKP-FILE-STATUS.
+           SELECT RATE-FILE ASSIGN TO "rates.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RTE-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
 
        FD IN-FILE.
-       01 IN-RECORD             PIC X(18).
+       01 IN-RECORD             PIC X(21).
 
        FD ACC-FILE.
-       01 ACC-RECORD-RAW        PIC X(18).
+       01 ACC-RECORD-RAW        PIC X(19).
 
        FD TMP-FILE.
-       01 TMP-RECORD            PIC X(18).
+       01 TMP-RECORD            PIC X(19).
 
        FD OUT-FILE.
        01 OUT-RECORD            PIC X(120).
 
+       FD LEDGER-FILE.
+       01 LEDGER-RECORD         PIC X(80).
+
+       FD RECON-FILE.
+       01 RECON-RECORD          PIC X(100).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD     PIC 9(6).
+
+       FD RATE-FILE.
+       01 RATE-RECORD           PIC X(12).
+
        WORKING-STORAGE SECTION.
        77 IN-ACCOUNT            PIC 9(6).
        77 IN-ACTION             PIC X(3).
        77 IN-AMOUNT             PIC 9(6)V99.
+       77 IN-CURRENCY           PIC X(3).
 
        77 ACC-ACCOUNT           PIC 9(6).
        77 ACC-BALANCE           PIC 9(6)V99.
+       77 ACC-STATUS            PIC X VALUE "A".
+           88 ACC-ACTIVE        VALUE "A".
+           88 ACC-FROZEN        VALUE "F".
+           88 ACC-CLOSED        VALUE "C".
 
        77 TMP-BALANCE           PIC 9(6)V99.
        77 MATCH-FOUND           PIC X VALUE "N".
        77 UPDATED               PIC X VALUE "N".
+       77 BATCH-UPDATED         PIC X VALUE "N".
+
+       01 ACT-TABLE.
+           05 ACT-ENTRY OCCURS 5000 TIMES INDEXED BY ACT-IDX.
+               10 ACT-ACCOUNT       PIC 9(6).
+               10 ACT-BALANCE       PIC 9(6)V99.
+               10 ACT-STATUS        PIC X.
+       77 ACT-COUNT              PIC 9(4) VALUE 0.
+       77 ACT-FOUND-IDX          PIC 9(4) VALUE 0.
 
        77 FORMATTED-AMOUNT      PIC 9(6).99.
        
        77 RAI-TO-IDR            PIC 9(9) VALUE 120000000.
+       77 RAI-TO-USD            PIC 9(9) VALUE 8000.
+       77 RAI-TO-SGD            PIC 9(9) VALUE 11000.
        77 IDR-VALUE             PIC 9(12)V99.
        77 IDR-FORMATTED         PIC ZZZ,ZZZ,ZZZ,ZZ9.99.
        77 RAI-FORMATTED         PIC ZZZ,ZZ9.99.
 
-       77 INTEREST-RATE         PIC 9V999 VALUE 0.010.
+       77 RTE-FILE-STATUS       PIC XX.
+       77 RTE-EOF-FLAG          PIC X VALUE "N".
+       77 RTE-CURRENCY          PIC X(3).
+       77 RTE-RATE              PIC 9(9).
+       77 RATE-FOUND            PIC X VALUE "N".
+       77 CUR-VALUE             PIC 9(12)V99.
+       77 CUR-FORMATTED         PIC ZZZ,ZZZ,ZZZ,ZZ9.99.
+
        77 INTEREST-AMOUNT       PIC 9(6)V99.
+
+       77 INT-TIER1-MAX         PIC 9(6)V99 VALUE 009999.99.
+       77 INT-TIER2-MAX         PIC 9(6)V99 VALUE 099999.99.
+       77 INT-TIER1-RATE        PIC 9V999 VALUE 0.010.
+       77 INT-TIER2-RATE        PIC 9V999 VALUE 0.015.
+       77 INT-TIER3-RATE        PIC 9V999 VALUE 0.020.
+       77 INT-APPLIED-RATE      PIC 9V999.
+       77 INT-APPLIED-TIER      PIC X(6).
        77 EOF-FLAG              PIC X VALUE "N".
-       77 CMD-ARG               PIC X(20).
-       77 FIRST-RUN             PIC X VALUE "Y".
+       77 IN-EOF-FLAG           PIC X VALUE "N".
+       77 CMD-LINE              PIC X(40).
+       77 CMD-ARG               PIC X(24).
+       77 CMD-PARAM             PIC X(8).
        77 WS-DATE               PIC X(8).
        77 WS-TIME               PIC X(8).
 
+       77 LDG-AMOUNT-DISPLAY     PIC ZZZ,ZZ9.99.
+
+       77 INTEREST-ACCT-COUNT   PIC 9(6) VALUE 0.
+       77 INT-OLD-BAL-FMT       PIC ZZZ,ZZ9.99.
+       77 INT-NEW-BAL-FMT       PIC ZZZ,ZZ9.99.
+       77 INT-AMOUNT-FMT        PIC ZZZ,ZZ9.99.
+       77 INT-RATE-FMT          PIC Z.999.
+
+       77 RCN-ACCOUNT-COUNT     PIC 9(6) VALUE 0.
+       77 RCN-TOTAL-RAI         PIC 9(10)V99 VALUE 0.
+       77 RCN-TOTAL-IDR         PIC 9(16)V99 VALUE 0.
+       77 RCN-TOTAL-RAI-FMT     PIC Z,ZZZ,ZZZ,ZZ9.99.
+       77 RCN-TOTAL-IDR-FMT     PIC Z,ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.99.
+       77 RCN-COUNT-FMT         PIC ZZZ,ZZ9.
+
+       77 MIN-ACCOUNT-NUMBER    PIC 9(6) VALUE 100000.
+       77 MIN-OPENING-DEPOSIT   PIC 9(6)V99 VALUE 50.00.
+
+       77 CKP-FILE-STATUS       PIC XX.
+       77 TMP-FILE-STATUS       PIC XX.
+       77 RESUME-FLAG           PIC X VALUE "N".
+       77 SKIP-COUNT            PIC 9(6) VALUE 0.
+       77 SKIP-IDX              PIC 9(6) VALUE 0.
+       77 RESUME-SCAN-EOF       PIC X VALUE "N".
+
+       77 INQ-ACCOUNT           PIC 9(6).
+       77 INQ-EOF-FLAG          PIC X VALUE "N".
+       77 INQ-STATUS-TEXT       PIC X(7).
+
        PROCEDURE DIVISION.
 
        MAIN.
-           ACCEPT CMD-ARG FROM COMMAND-LINE
-           
-           IF CMD-ARG = "--apply-interest"
-               PERFORM INTEREST-LOOP
-           ELSE
-               PERFORM READ-INPUT
-               PERFORM NORMAL-BANKING
-           END-IF
+           ACCEPT CMD-LINE FROM COMMAND-LINE
+           MOVE SPACES TO CMD-ARG
+           MOVE SPACES TO CMD-PARAM
+           UNSTRING CMD-LINE DELIMITED BY SPACE
+               INTO CMD-ARG CMD-PARAM
+
+           EVALUATE CMD-ARG
+               WHEN "--apply-interest-once"
+                   MOVE "N" TO RESUME-FLAG
+                   PERFORM INTEREST-RUN-ONCE
+               WHEN "--resume-interest"
+                   MOVE "Y" TO RESUME-FLAG
+                   PERFORM INTEREST-RUN-ONCE
+               WHEN "--reconcile"
+                   PERFORM RECONCILE-ACCOUNTS
+               WHEN "--inquire"
+                   PERFORM INQUIRE-ACCOUNT
+               WHEN OTHER
+                   PERFORM BATCH-BANKING
+           END-EVALUATE
            STOP RUN.
 
-       INTEREST-LOOP.
-           DISPLAY "Interest daemon started (1% every 23 seconds)"
-           
-           PERFORM UNTIL 1 = 0
-               IF FIRST-RUN = "Y"
-                   DISPLAY "Waiting 23 seconds before first calculation..."
-                   MOVE "N" TO FIRST-RUN
-               ELSE
-                   DISPLAY "Sleeping 23 seconds..."
-               END-IF
-               
-               CALL "SYSTEM" USING "sleep 23"
-               
+       INQUIRE-ACCOUNT.
+           MOVE FUNCTION NUMVAL(CMD-PARAM) TO INQ-ACCOUNT
+           MOVE "N" TO MATCH-FOUND
+           MOVE "N" TO INQ-EOF-FLAG
+
+           OPEN INPUT ACC-FILE
+           PERFORM UNTIL INQ-EOF-FLAG = "Y" OR MATCH-FOUND = "Y"
+               READ ACC-FILE
+                   AT END
+                       MOVE "Y" TO INQ-EOF-FLAG
+                   NOT AT END
+                       MOVE ACC-RECORD-RAW(1:6) TO ACC-ACCOUNT
+                       IF ACC-ACCOUNT = INQ-ACCOUNT
+                           MOVE "Y" TO MATCH-FOUND
+                           MOVE FUNCTION NUMVAL(ACC-RECORD-RAW(10:9))
+                               TO ACC-BALANCE
+                           MOVE ACC-RECORD-RAW(19:1) TO ACC-STATUS
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ACC-FILE
+
+           IF MATCH-FOUND = "Y"
+               EVALUATE TRUE
+                   WHEN ACC-ACTIVE
+                       MOVE "ACTIVE" TO INQ-STATUS-TEXT
+                   WHEN ACC-FROZEN
+                       MOVE "FROZEN" TO INQ-STATUS-TEXT
+                   WHEN ACC-CLOSED
+                       MOVE "CLOSED" TO INQ-STATUS-TEXT
+                   WHEN OTHER
+                       MOVE "UNKNOWN" TO INQ-STATUS-TEXT
+               END-EVALUATE
+               MOVE ACC-BALANCE TO RAI-FORMATTED
+               DISPLAY "ACCOUNT: " INQ-ACCOUNT
+               DISPLAY "STATUS: " INQ-STATUS-TEXT
+               DISPLAY "BALANCE: " RAI-FORMATTED " RAI"
+           ELSE
+               DISPLAY "ACCOUNT NOT FOUND: " INQ-ACCOUNT
+           END-IF.
+
+       RECONCILE-ACCOUNTS.
+           ACCEPT WS-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-TIME FROM TIME
+           MOVE 0 TO RCN-ACCOUNT-COUNT
+           MOVE 0 TO RCN-TOTAL-RAI
+           MOVE "N" TO EOF-FLAG
+
+           OPEN INPUT ACC-FILE
+           PERFORM UNTIL EOF-FLAG = "Y"
+               READ ACC-FILE
+                   AT END
+                       MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                       MOVE FUNCTION NUMVAL(ACC-RECORD-RAW(10:9))
+                           TO ACC-BALANCE
+                       ADD 1 TO RCN-ACCOUNT-COUNT
+                       ADD ACC-BALANCE TO RCN-TOTAL-RAI
+           END-PERFORM
+           CLOSE ACC-FILE
+
+           MULTIPLY RCN-TOTAL-RAI BY RAI-TO-IDR GIVING RCN-TOTAL-IDR
+
+           MOVE RCN-ACCOUNT-COUNT TO RCN-COUNT-FMT
+           MOVE RCN-TOTAL-RAI TO RCN-TOTAL-RAI-FMT
+           MOVE RCN-TOTAL-IDR TO RCN-TOTAL-IDR-FMT
+
+           OPEN OUTPUT RECON-FILE
+           MOVE SPACES TO RECON-RECORD
+           STRING "TRIAL BALANCE - " DELIMITED SIZE
+                  WS-DATE            DELIMITED SIZE
+                  " "                DELIMITED SIZE
+                  WS-TIME            DELIMITED SIZE
+                  INTO RECON-RECORD
+           WRITE RECON-RECORD
+
+           MOVE SPACES TO RECON-RECORD
+           STRING "ACCOUNTS COUNTED: " DELIMITED SIZE
+                  RCN-COUNT-FMT        DELIMITED SIZE
+                  INTO RECON-RECORD
+           WRITE RECON-RECORD
+
+           MOVE SPACES TO RECON-RECORD
+           STRING "TOTAL RAI: " DELIMITED SIZE
+                  RCN-TOTAL-RAI-FMT DELIMITED SIZE
+                  INTO RECON-RECORD
+           WRITE RECON-RECORD
+
+           MOVE SPACES TO RECON-RECORD
+           STRING "TOTAL IDR: " DELIMITED SIZE
+                  RCN-TOTAL-IDR-FMT DELIMITED SIZE
+                  INTO RECON-RECORD
+           WRITE RECON-RECORD
+           CLOSE RECON-FILE.
+
+       INTEREST-RUN-ONCE.
+           IF CMD-PARAM = SPACES
                ACCEPT WS-DATE FROM DATE YYYYMMDD
-               ACCEPT WS-TIME FROM TIME
-               DISPLAY " "
-               DISPLAY "=== " WS-DATE " " WS-TIME " APPLYING INTEREST ==="
-               
-               CALL "SYSTEM" USING "sleep 1"
-               PERFORM INTEREST-CALCULATION
-               
-               CALL "SYSTEM" USING "cat accounts.txt"
-               DISPLAY "---"
-           END-PERFORM.
-
-       READ-INPUT.
+           ELSE
+               MOVE CMD-PARAM TO WS-DATE
+           END-IF
+           ACCEPT WS-TIME FROM TIME
+           DISPLAY "=== INTEREST POSTING RUN FOR " WS-DATE
+                   " (STARTED " WS-TIME ") ==="
+           PERFORM INTEREST-CALCULATION
+           DISPLAY "=== INTEREST POSTING COMPLETE: "
+                   INTEREST-ACCT-COUNT " ACCOUNT(S) ===".
+
+       BATCH-BANKING.
            OPEN INPUT IN-FILE
-           READ IN-FILE AT END
-               DISPLAY "NO INPUT"
-               STOP RUN
+           MOVE "N" TO IN-EOF-FLAG
+           READ IN-FILE
+               AT END
+                   MOVE "Y" TO IN-EOF-FLAG
            END-READ
-           CLOSE IN-FILE
 
-           MOVE IN-RECORD(1:6) TO IN-ACCOUNT
-           MOVE IN-RECORD(7:3) TO IN-ACTION
-           MOVE FUNCTION NUMVAL(IN-RECORD(10:9)) TO IN-AMOUNT.
+           IF IN-EOF-FLAG = "Y"
+               DISPLAY "NO INPUT"
+               CLOSE IN-FILE
+           ELSE
+               PERFORM LOAD-ACCOUNT-TABLE
+               MOVE "N" TO BATCH-UPDATED
+               OPEN OUTPUT OUT-FILE
+               PERFORM UNTIL IN-EOF-FLAG = "Y"
+                   MOVE IN-RECORD(1:6) TO IN-ACCOUNT
+                   MOVE IN-RECORD(7:3) TO IN-ACTION
+                   MOVE FUNCTION NUMVAL(IN-RECORD(10:9)) TO IN-AMOUNT
+                   MOVE IN-RECORD(19:3) TO IN-CURRENCY
+                   PERFORM NORMAL-BANKING
+                   READ IN-FILE
+                       AT END
+                           MOVE "Y" TO IN-EOF-FLAG
+                   END-READ
+               END-PERFORM
+               CLOSE IN-FILE
+               CLOSE OUT-FILE
+               PERFORM SAVE-ACCOUNT-TABLE
+           END-IF.
+
+       LOAD-ACCOUNT-TABLE.
+           MOVE 0 TO ACT-COUNT
+           MOVE "N" TO EOF-FLAG
+           OPEN INPUT ACC-FILE
+           PERFORM UNTIL EOF-FLAG = "Y"
+               READ ACC-FILE
+                   AT END
+                       MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO ACT-COUNT
+                       MOVE ACC-RECORD-RAW(1:6) TO ACT-ACCOUNT(ACT-COUNT)
+                       MOVE FUNCTION NUMVAL(ACC-RECORD-RAW(10:9))
+                           TO ACT-BALANCE(ACT-COUNT)
+                       MOVE ACC-RECORD-RAW(19:1) TO ACT-STATUS(ACT-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE ACC-FILE.
+
+       SAVE-ACCOUNT-TABLE.
+           IF BATCH-UPDATED = "Y"
+               OPEN OUTPUT TMP-FILE
+               PERFORM VARYING ACT-IDX FROM 1 BY 1
+                       UNTIL ACT-IDX > ACT-COUNT
+                   MOVE SPACES TO TMP-RECORD
+                   MOVE ACT-ACCOUNT(ACT-IDX) TO TMP-RECORD(1:6)
+                   MOVE "BAL" TO TMP-RECORD(7:3)
+                   MOVE ACT-BALANCE(ACT-IDX) TO FORMATTED-AMOUNT
+                   MOVE FORMATTED-AMOUNT TO TMP-RECORD(10:9)
+                   MOVE ACT-STATUS(ACT-IDX) TO TMP-RECORD(19:1)
+                   WRITE TMP-RECORD
+               END-PERFORM
+               CLOSE TMP-FILE
+               CALL "SYSTEM" USING "mv temp.txt accounts.txt"
+           END-IF.
 
        INTEREST-CALCULATION.
+           MOVE 0 TO SKIP-COUNT
+           IF RESUME-FLAG = "Y"
+               PERFORM DETERMINE-RESUME-POINT
+           END-IF
+
            OPEN INPUT ACC-FILE
-           OPEN OUTPUT TMP-FILE
+           IF SKIP-COUNT > 0
+               OPEN EXTEND TMP-FILE
+               OPEN EXTEND OUT-FILE
+           ELSE
+               OPEN OUTPUT TMP-FILE
+               OPEN OUTPUT OUT-FILE
+           END-IF
            MOVE "N" TO EOF-FLAG
-           
+           MOVE SKIP-COUNT TO INTEREST-ACCT-COUNT
+
+           IF SKIP-COUNT > 0
+               DISPLAY "=== RESUMING INTEREST RUN AFTER " SKIP-COUNT
+                       " ACCOUNT(S) ALREADY POSTED ==="
+           ELSE
+               MOVE SPACES TO OUT-RECORD
+               STRING "INTEREST POSTING REPORT - DATE " DELIMITED SIZE
+                      WS-DATE                           DELIMITED SIZE
+                      INTO OUT-RECORD
+               WRITE OUT-RECORD
+           END-IF
+
+           MOVE 0 TO SKIP-IDX
+           PERFORM UNTIL SKIP-IDX = SKIP-COUNT OR EOF-FLAG = "Y"
+               READ ACC-FILE
+                   AT END
+                       MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO SKIP-IDX
+               END-READ
+           END-PERFORM
+
            PERFORM UNTIL EOF-FLAG = "Y"
                READ ACC-FILE
                    AT END
@@ -117,34 +385,95 @@ IDENTIFICATION DIVISION.
                        MOVE ACC-RECORD-RAW(1:6) TO ACC-ACCOUNT
                        MOVE FUNCTION NUMVAL(ACC-RECORD-RAW(10:9))
                            TO ACC-BALANCE
-                       
-                       DISPLAY "Account: " ACC-ACCOUNT 
+                       MOVE ACC-RECORD-RAW(19:1) TO ACC-STATUS
+                       ADD 1 TO INTEREST-ACCT-COUNT
+                       MOVE ACC-BALANCE TO INT-OLD-BAL-FMT
+
+                       DISPLAY "Account: " ACC-ACCOUNT
                                " Balance: " ACC-BALANCE " RAI"
-                       
-                       IF ACC-BALANCE > 0
-                           MULTIPLY ACC-BALANCE BY INTEREST-RATE
+
+                       PERFORM SELECT-INTEREST-TIER
+
+                       IF ACC-BALANCE > 0 AND NOT ACC-CLOSED
+                           MULTIPLY ACC-BALANCE BY INT-APPLIED-RATE
                                GIVING INTEREST-AMOUNT
                            ADD INTEREST-AMOUNT TO ACC-BALANCE
-                           DISPLAY "Interest: +" INTEREST-AMOUNT 
+                           DISPLAY "Interest: +" INTEREST-AMOUNT
                                    " New: " ACC-BALANCE " RAI"
+                       ELSE
+                           MOVE 0 TO INTEREST-AMOUNT
                        END-IF
-                       
+
+                       MOVE INT-APPLIED-RATE TO INT-RATE-FMT
+                       MOVE INTEREST-AMOUNT TO INT-AMOUNT-FMT
+                       MOVE ACC-BALANCE TO INT-NEW-BAL-FMT
+
+                       MOVE SPACES TO OUT-RECORD
+                       STRING "ACCOUNT " DELIMITED SIZE
+                              ACC-ACCOUNT              DELIMITED SIZE
+                              " OLD BAL: "              DELIMITED SIZE
+                              INT-OLD-BAL-FMT           DELIMITED SIZE
+                              " TIER: "                 DELIMITED SIZE
+                              INT-APPLIED-TIER          DELIMITED SIZE
+                              " RATE: "                 DELIMITED SIZE
+                              INT-RATE-FMT              DELIMITED SIZE
+                              " INTEREST: "             DELIMITED SIZE
+                              INT-AMOUNT-FMT            DELIMITED SIZE
+                              " NEW BAL: "              DELIMITED SIZE
+                              INT-NEW-BAL-FMT           DELIMITED SIZE
+                              INTO OUT-RECORD
+                       WRITE OUT-RECORD
+
                        MOVE ACC-ACCOUNT TO TMP-RECORD(1:6)
                        MOVE "BAL" TO TMP-RECORD(7:3)
                        MOVE ACC-BALANCE TO FORMATTED-AMOUNT
                        MOVE FORMATTED-AMOUNT TO TMP-RECORD(10:9)
+                       MOVE ACC-STATUS TO TMP-RECORD(19:1)
                        WRITE TMP-RECORD
+
+                       PERFORM SAVE-CHECKPOINT
            END-PERFORM
-           
+
            CLOSE ACC-FILE
            CLOSE TMP-FILE
-           
+           CLOSE OUT-FILE
+
            CALL "SYSTEM" USING "mv temp.txt accounts.txt"
-           
-           OPEN OUTPUT OUT-FILE
-           MOVE "INTEREST APPLIED: 1% TO ALL ACCOUNTS" TO OUT-RECORD
-           WRITE OUT-RECORD
-           CLOSE OUT-FILE.
+           CALL "SYSTEM" USING "rm -f interest_checkpoint.txt".
+
+       SELECT-INTEREST-TIER.
+           IF ACC-BALANCE <= INT-TIER1-MAX
+               MOVE INT-TIER1-RATE TO INT-APPLIED-RATE
+               MOVE "TIER 1" TO INT-APPLIED-TIER
+           ELSE IF ACC-BALANCE <= INT-TIER2-MAX
+               MOVE INT-TIER2-RATE TO INT-APPLIED-RATE
+               MOVE "TIER 2" TO INT-APPLIED-TIER
+           ELSE
+               MOVE INT-TIER3-RATE TO INT-APPLIED-RATE
+               MOVE "TIER 3" TO INT-APPLIED-TIER
+           END-IF.
+
+       DETERMINE-RESUME-POINT.
+           MOVE 0 TO SKIP-COUNT
+           MOVE "N" TO RESUME-SCAN-EOF
+           OPEN INPUT TMP-FILE
+           IF TMP-FILE-STATUS = "00"
+               PERFORM UNTIL RESUME-SCAN-EOF = "Y"
+                   READ TMP-FILE
+                       AT END
+                           MOVE "Y" TO RESUME-SCAN-EOF
+                       NOT AT END
+                           ADD 1 TO SKIP-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE TMP-FILE
+           END-IF.
+
+       SAVE-CHECKPOINT.
+           MOVE INTEREST-ACCT-COUNT TO CHECKPOINT-RECORD
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
 
        NORMAL-BANKING.
            MOVE "N" TO MATCH-FOUND
@@ -155,14 +484,20 @@ IDENTIFICATION DIVISION.
                MOVE "INVALID AMOUNT: CANNOT BE NEGATIVE" TO OUT-RECORD
                PERFORM FINALIZE
            ELSE
-               PERFORM PROCESS-RECORDS
+               PERFORM FIND-IN-TABLE
+               IF MATCH-FOUND = "Y"
+                   PERFORM APPLY-ACTION
+               END-IF
                IF MATCH-FOUND = "N"
                    IF IN-ACTION = "NEW"
-                       PERFORM APPEND-ACCOUNT
-                       IF IN-AMOUNT = 0
-                           MOVE "ACCOUNT CREATED (0.00 RAI = IDR 0.00)" 
+                       IF IN-ACCOUNT < MIN-ACCOUNT-NUMBER
+                           MOVE "NEW ACCOUNT REJECTED: INVALID ACCOUNT NUMBER"
+                               TO OUT-RECORD
+                       ELSE IF IN-AMOUNT < MIN-OPENING-DEPOSIT
+                           MOVE "NEW ACCOUNT REJECTED: BELOW MINIMUM OPENING DEPOSIT"
                                TO OUT-RECORD
                        ELSE
+                           PERFORM APPEND-ACCOUNT
                            PERFORM CALCULATE-IDR-VALUE-FOR-NEW
                            MOVE IN-AMOUNT TO RAI-FORMATTED
                            STRING "ACCOUNT CREATED | BAL: " DELIMITED SIZE
@@ -179,44 +514,32 @@ IDENTIFICATION DIVISION.
                PERFORM FINALIZE
            END-IF.
 
-       PROCESS-RECORDS.
-           OPEN INPUT ACC-FILE
-           OPEN OUTPUT TMP-FILE
-           MOVE "N" TO EOF-FLAG
-           
-           PERFORM UNTIL EOF-FLAG = "Y" OR MATCH-FOUND = "Y"
-               READ ACC-FILE
-                   AT END
-                       MOVE "Y" TO EOF-FLAG
-                   NOT AT END
-                       MOVE ACC-RECORD-RAW(1:6) TO ACC-ACCOUNT
-                       MOVE FUNCTION NUMVAL(ACC-RECORD-RAW(10:9))
-                           TO ACC-BALANCE
-                       IF ACC-ACCOUNT = IN-ACCOUNT
-                           MOVE "Y" TO MATCH-FOUND
-                           PERFORM APPLY-ACTION
-                       ELSE
-                           WRITE TMP-RECORD FROM ACC-RECORD-RAW
-                       END-IF
-               END-READ
-           END-PERFORM
-           
-           PERFORM UNTIL EOF-FLAG = "Y"
-               READ ACC-FILE
-                   AT END
-                       MOVE "Y" TO EOF-FLAG
-                   NOT AT END
-                       WRITE TMP-RECORD FROM ACC-RECORD-RAW
-               END-READ
+       FIND-IN-TABLE.
+           MOVE "N" TO MATCH-FOUND
+           MOVE 0 TO ACT-FOUND-IDX
+           PERFORM VARYING ACT-IDX FROM 1 BY 1
+                   UNTIL ACT-IDX > ACT-COUNT OR MATCH-FOUND = "Y"
+               IF ACT-ACCOUNT(ACT-IDX) = IN-ACCOUNT
+                   MOVE "Y" TO MATCH-FOUND
+                   MOVE ACT-IDX TO ACT-FOUND-IDX
+               END-IF
            END-PERFORM
-           
-           CLOSE ACC-FILE
-           CLOSE TMP-FILE.
+           IF MATCH-FOUND = "Y"
+               MOVE ACT-ACCOUNT(ACT-FOUND-IDX) TO ACC-ACCOUNT
+               MOVE ACT-BALANCE(ACT-FOUND-IDX) TO ACC-BALANCE
+               MOVE ACT-STATUS(ACT-FOUND-IDX) TO ACC-STATUS
+           END-IF.
 
        APPLY-ACTION.
            MOVE ACC-BALANCE TO TMP-BALANCE
            MOVE "N" TO UPDATED
-           
+
+           IF ACC-CLOSED
+               MOVE "ACCOUNT CLOSED: NO ACTIVITY ALLOWED" TO OUT-RECORD
+           ELSE IF ACC-FROZEN AND (IN-ACTION = "DEP" OR IN-ACTION = "WDR")
+               MOVE "ACCOUNT FROZEN: DEPOSITS AND WITHDRAWALS NOT ALLOWED"
+                   TO OUT-RECORD
+           ELSE
            EVALUATE IN-ACTION
                WHEN "DEP"
                    IF IN-AMOUNT <= 0
@@ -256,36 +579,133 @@ IDENTIFICATION DIVISION.
                        MOVE "Y" TO UPDATED
                    END-IF
                WHEN "BAL"
-                   PERFORM CALCULATE-IDR-VALUE
+                   IF IN-CURRENCY = SPACES
+                       MOVE "IDR" TO IN-CURRENCY
+                   END-IF
+                   PERFORM LOOKUP-CURRENCY-RATE
                    MOVE SPACES TO OUT-RECORD
                    MOVE TMP-BALANCE TO RAI-FORMATTED
-                   STRING "BALANCE: " DELIMITED SIZE
-                          RAI-FORMATTED DELIMITED SIZE
-                          " RAI | IDR " DELIMITED SIZE
-                          IDR-FORMATTED DELIMITED SIZE
-                          INTO OUT-RECORD
-                   MOVE "Y" TO UPDATED
+                   IF RATE-FOUND = "Y"
+                       MULTIPLY TMP-BALANCE BY RTE-RATE GIVING CUR-VALUE
+                       MOVE CUR-VALUE TO CUR-FORMATTED
+                       STRING "BALANCE: " DELIMITED SIZE
+                              RAI-FORMATTED DELIMITED SIZE
+                              " RAI | " DELIMITED SIZE
+                              IN-CURRENCY DELIMITED SIZE
+                              " " DELIMITED SIZE
+                              CUR-FORMATTED DELIMITED SIZE
+                              INTO OUT-RECORD
+                   ELSE
+                       STRING "BALANCE: " DELIMITED SIZE
+                              RAI-FORMATTED DELIMITED SIZE
+                              " RAI | UNKNOWN CURRENCY: " DELIMITED SIZE
+                              IN-CURRENCY DELIMITED SIZE
+                              INTO OUT-RECORD
+                   END-IF
+               WHEN "FRZ"
+                   IF ACC-FROZEN
+                       MOVE "ACCOUNT ALREADY FROZEN" TO OUT-RECORD
+                   ELSE
+                       MOVE "F" TO ACC-STATUS
+                       MOVE "ACCOUNT FROZEN" TO OUT-RECORD
+                       MOVE "Y" TO UPDATED
+                   END-IF
+               WHEN "CLS"
+                   IF TMP-BALANCE NOT = 0
+                       MOVE "ACCOUNT CLOSURE REJECTED: BALANCE MUST BE ZERO"
+                           TO OUT-RECORD
+                   ELSE
+                       MOVE "C" TO ACC-STATUS
+                       MOVE "ACCOUNT CLOSED" TO OUT-RECORD
+                       MOVE "Y" TO UPDATED
+                   END-IF
                WHEN OTHER
                    MOVE "UNKNOWN ACTION" TO OUT-RECORD
            END-EVALUATE
+           END-IF
 
            IF UPDATED = "Y"
-               MOVE IN-ACCOUNT TO TMP-RECORD(1:6)
-               MOVE "BAL" TO TMP-RECORD(7:3)
-               MOVE TMP-BALANCE TO FORMATTED-AMOUNT
-               MOVE FORMATTED-AMOUNT TO TMP-RECORD(10:9)
-               WRITE TMP-RECORD
+               MOVE TMP-BALANCE TO ACT-BALANCE(ACT-FOUND-IDX)
+               MOVE ACC-STATUS TO ACT-STATUS(ACT-FOUND-IDX)
+               MOVE "Y" TO BATCH-UPDATED
+               MOVE IN-AMOUNT TO LDG-AMOUNT-DISPLAY
+               MOVE TMP-BALANCE TO RAI-FORMATTED
+               PERFORM WRITE-LEDGER-ENTRY
            END-IF.
 
        APPEND-ACCOUNT.
-           OPEN EXTEND ACC-FILE
-           MOVE IN-ACCOUNT TO ACC-RECORD-RAW(1:6)
-           MOVE "BAL" TO ACC-RECORD-RAW(7:3)
-           MOVE IN-AMOUNT TO FORMATTED-AMOUNT
-           MOVE FORMATTED-AMOUNT TO ACC-RECORD-RAW(10:9)
+           ADD 1 TO ACT-COUNT
+           MOVE IN-ACCOUNT TO ACT-ACCOUNT(ACT-COUNT)
+           MOVE IN-AMOUNT TO ACT-BALANCE(ACT-COUNT)
+           MOVE "A" TO ACT-STATUS(ACT-COUNT)
+           MOVE "Y" TO BATCH-UPDATED
 
-           WRITE ACC-RECORD-RAW
-           CLOSE ACC-FILE.
+           MOVE IN-AMOUNT TO LDG-AMOUNT-DISPLAY
+           MOVE IN-AMOUNT TO RAI-FORMATTED
+           PERFORM WRITE-LEDGER-ENTRY.
+
+       WRITE-LEDGER-ENTRY.
+           ACCEPT WS-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-TIME FROM TIME
+           MOVE SPACES TO LEDGER-RECORD
+           STRING IN-ACCOUNT       DELIMITED SIZE
+                  " "              DELIMITED SIZE
+                  IN-ACTION        DELIMITED SIZE
+                  " "              DELIMITED SIZE
+                  LDG-AMOUNT-DISPLAY DELIMITED SIZE
+                  " "              DELIMITED SIZE
+                  RAI-FORMATTED    DELIMITED SIZE
+                  " "              DELIMITED SIZE
+                  WS-DATE          DELIMITED SIZE
+                  " "              DELIMITED SIZE
+                  WS-TIME          DELIMITED SIZE
+                  INTO LEDGER-RECORD
+           CALL "SYSTEM" USING "touch ledger.txt"
+           OPEN EXTEND LEDGER-FILE
+           WRITE LEDGER-RECORD
+           CLOSE LEDGER-FILE.
+
+       LOOKUP-CURRENCY-RATE.
+           MOVE "N" TO RATE-FOUND
+           MOVE "N" TO RTE-EOF-FLAG
+           MOVE 0 TO RTE-RATE
+           OPEN INPUT RATE-FILE
+           IF RTE-FILE-STATUS = "35"
+               CLOSE RATE-FILE
+               PERFORM SEED-RATE-FILE
+               OPEN INPUT RATE-FILE
+           END-IF
+
+           PERFORM UNTIL RTE-EOF-FLAG = "Y" OR RATE-FOUND = "Y"
+               READ RATE-FILE
+                   AT END
+                       MOVE "Y" TO RTE-EOF-FLAG
+                   NOT AT END
+                       MOVE RATE-RECORD(1:3) TO RTE-CURRENCY
+                       IF RTE-CURRENCY = IN-CURRENCY
+                           MOVE FUNCTION NUMVAL(RATE-RECORD(4:9))
+                               TO RTE-RATE
+                           MOVE "Y" TO RATE-FOUND
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE RATE-FILE.
+
+       SEED-RATE-FILE.
+           OPEN OUTPUT RATE-FILE
+           MOVE SPACES TO RATE-RECORD
+           STRING "IDR" DELIMITED SIZE RAI-TO-IDR DELIMITED SIZE
+                  INTO RATE-RECORD
+           WRITE RATE-RECORD
+           MOVE SPACES TO RATE-RECORD
+           STRING "USD" DELIMITED SIZE RAI-TO-USD DELIMITED SIZE
+                  INTO RATE-RECORD
+           WRITE RATE-RECORD
+           MOVE SPACES TO RATE-RECORD
+           STRING "SGD" DELIMITED SIZE RAI-TO-SGD DELIMITED SIZE
+                  INTO RATE-RECORD
+           WRITE RATE-RECORD
+           CLOSE RATE-FILE.
 
        CALCULATE-IDR-VALUE.
            MULTIPLY TMP-BALANCE BY RAI-TO-IDR GIVING IDR-VALUE
@@ -296,10 +716,4 @@ IDENTIFICATION DIVISION.
            MOVE IDR-VALUE TO IDR-FORMATTED.
 
        FINALIZE.
-           IF UPDATED = "Y"
-               CALL "SYSTEM" USING "mv temp.txt accounts.txt"
-           END-IF
-           
-           OPEN OUTPUT OUT-FILE
-           WRITE OUT-RECORD
-           CLOSE OUT-FILE.
\ No newline at end of file
+           WRITE OUT-RECORD.
\ No newline at end of file
